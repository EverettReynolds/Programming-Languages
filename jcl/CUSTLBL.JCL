@@ -0,0 +1,103 @@
+//CUSTLBL  JOB  (ACCTNO),'CUSTOMER LABEL RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* DAILY CUSTOMER LISTING / LABEL RUN
+//*
+//* STEP005  IEFBR14   - scratch the prior run's fixed-name output
+//*                      data sets (EXCFILE, RECPFILE, SORTOUT,
+//*                      AUDITOUT) ahead of STEP010 so this job
+//*                      stream can run day after day without a
+//*                      duplicate data set name allocation failure
+//*                      on the DISP=(NEW,CATLG,DELETE) DD's below.
+//* STEP010  TREAD     - read the customer master, produce the
+//*                      paginated customer listing and the
+//*                      exception file of rejected records.
+//* STEP015  CUSTLBL   - extract the customer master into the
+//*                      recipient transaction file MYADDR reads,
+//*                      so the label run is driven off live
+//*                      customer data instead of a hand-built feed.
+//* STEP018  SORT      - order the recipient extract by Lastname/
+//*                      Firstname for the mail room (or by State
+//*                      for a regional run - see the commented
+//*                      SYSIN variant below) and, optionally,
+//*                      select just a subset of records.
+//* STEP020  MYADDR    - write the daily label batch from the
+//*                      sorted recipient file built by STEP018.
+//* STEP030  RECON     - reconcile records read (STEP010) against
+//*                      labels written (STEP020); run only if
+//*                      all prior steps completed cleanly.
+//*
+//* Each step is conditioned on the return code of the step(s)
+//* before it so a failed customer read does not silently flow
+//* into a bad label run.
+//*--------------------------------------------------------------
+//STEP005  EXEC PGM=IEFBR14
+//DD1      DD   DSN=PROD.TREAD.EXCEPTIONS,DISP=(MOD,DELETE,DELETE),
+//             SPACE=(TRK,0)
+//DD2      DD   DSN=PROD.RECIPIENT.TRANS,DISP=(MOD,DELETE,DELETE),
+//             SPACE=(TRK,0)
+//DD3      DD   DSN=PROD.RECIPIENT.SORTED,DISP=(MOD,DELETE,DELETE),
+//             SPACE=(TRK,0)
+//DD4      DD   DSN=PROD.LABEL.AUDIT,DISP=(MOD,DELETE,DELETE),
+//             SPACE=(TRK,0)
+//*
+//STEP010  EXEC PGM=TREAD
+//CUSTFILE DD   DSN=PROD.CUSTOMER.MASTER,DISP=SHR
+//RPTFILE  DD   SYSOUT=*
+//RESTFILE DD   DSN=PROD.TREAD.RESTART,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=37)
+//EXCFILE  DD   DSN=PROD.TREAD.EXCEPTIONS,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=54)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP015  EXEC PGM=CUSTLBL,COND=(0,NE,STEP010)
+//CUSTFILE DD   DSN=PROD.CUSTOMER.MASTER,DISP=SHR
+//RECPFILE DD   DSN=PROD.RECIPIENT.TRANS,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=171)
+//SYSOUT   DD   SYSOUT=*
+//*
+//*--------------------------------------------------------------
+//* RecipientRecord column map (see LABELREC.CPY), used by the
+//* SORT FIELDS / INCLUDE COND cards below:
+//*   RecipCustomerId   1-10     RecipLastname    11-30
+//*   RecipFirstname   31-50     RecipMiddlename  51-70
+//*   RecipAddrLine1   71-96     RecipAddrLine2   97-122
+//*   RecipCity       123-137     RecipState      138-139
+//*   RecipPostalCode 140-149     RecipCountry    150-169
+//*   RecipCountryCode 170-171
+//*
+//* Default below sorts the whole file by Lastname/Firstname.  For
+//* a single-state regional run, replace the SORT FIELDS card with
+//*   SORT FIELDS=(138,2,CH,A,11,20,CH,A,31,20,CH,A)
+//* and add a selection card ahead of it:
+//*   INCLUDE COND=(138,2,CH,EQ,C'GA')
+//* substituting the desired two-character state code.
+//*--------------------------------------------------------------
+//STEP018  EXEC PGM=SORT,COND=((0,NE,STEP010),(0,NE,STEP015))
+//SORTIN   DD   DSN=PROD.RECIPIENT.TRANS,DISP=SHR
+//SORTOUT  DD   DSN=PROD.RECIPIENT.SORTED,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=171)
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+  SORT FIELDS=(11,20,CH,A,31,20,CH,A)
+/*
+//*
+//STEP020  EXEC PGM=MYADDR,COND=((0,NE,STEP010),(0,NE,STEP015),
+//             (0,NE,STEP018))
+//RECPFILE DD   DSN=PROD.RECIPIENT.SORTED,DISP=SHR
+//LBLOUT   DD   SYSOUT=*
+//AUDITOUT DD   DSN=PROD.LABEL.AUDIT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=96)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=RECON,COND=((0,NE,STEP010),(0,NE,STEP015),
+//             (0,NE,STEP018),(0,NE,STEP020))
+//EXCFILE  DD   DSN=PROD.TREAD.EXCEPTIONS,DISP=SHR
+//AUDITIN  DD   DSN=PROD.LABEL.AUDIT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
