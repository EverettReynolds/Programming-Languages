@@ -0,0 +1,18 @@
+      *================================================================
+      *  LABELREC.CPY
+      *  Recipient transaction record - one per label to be printed.
+      *  Written by custlbl (customer master extract) or supplied
+      *  directly as myaddress's recipient input file.
+      *================================================================
+       01  RecipientRecord.
+           02  RecipCustomerId      PIC X(10).
+           02  RecipLastname        PIC X(20).
+           02  RecipFirstname       PIC X(20).
+           02  RecipMiddlename      PIC X(20).
+           02  RecipAddrLine1       PIC X(26).
+           02  RecipAddrLine2       PIC X(26).
+           02  RecipCity            PIC X(15).
+           02  RecipState           PIC X(02).
+           02  RecipPostalCode      PIC X(10).
+           02  RecipCountry         PIC X(20).
+           02  RecipCountryCode     PIC X(02).
