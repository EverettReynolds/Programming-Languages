@@ -0,0 +1,23 @@
+      *================================================================
+      *  AUDITREC.CPY
+      *  Audit/transaction log record for the label run (myaddress).
+      *  One detail record per recipient processed, plus a single
+      *  trailer record (AuditTrailerRec) at end of run.
+      *================================================================
+       01  AuditRecord.
+           02  AuditRecordType      PIC X(01).
+               88  AuditDetailRec   VALUE 'D'.
+               88  AuditTrailerRec  VALUE 'T'.
+           02  AuditDetailData.
+               03  AuditJobId       PIC X(08).
+               03  AuditRunDateTime PIC X(20).
+               03  AuditCustomerId  PIC X(10).
+               03  AuditRecipName   PIC X(26).
+               03  AuditStatusFlag  PIC X(01).
+                   88  AuditSuccess VALUE 'S'.
+                   88  AuditReject  VALUE 'R'.
+               03  AuditReasonText  PIC X(30).
+           02  AuditTrailerData REDEFINES AuditDetailData.
+               03  AuditTotalLabels PIC 9(07).
+               03  AuditTotalReject PIC 9(07).
+               03  Filler           PIC X(81).
