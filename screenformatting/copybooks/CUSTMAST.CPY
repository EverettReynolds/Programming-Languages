@@ -0,0 +1,25 @@
+      *================================================================
+      *  CUSTMAST.CPY
+      *  Customer master record layout - keyed by CustomerId.
+      *  Shared by tread.cob (indexed CustomerFile) and any batch
+      *  step that needs to read the customer master (e.g. custlbl).
+      *================================================================
+       01  CustomerRecord.
+           02  CustomerId           PIC X(10).
+           02  CustomerName.
+               03  Lastname         PIC X(20).
+               03  Firstname        PIC X(20).
+               03  Middlename       PIC X(20).
+           02  CustomerAddress.
+               03  AddrLine1        PIC X(26).
+               03  AddrLine2        PIC X(26).
+               03  AddrCity         PIC X(15).
+               03  AddrState        PIC X(02).
+               03  AddrPostalCode   PIC X(10).
+               03  AddrCountry      PIC X(20).
+               03  AddrCountryCode  PIC X(02).
+           02  CustomerStatus       PIC X(01).
+               88  CustActive       VALUE 'A'.
+               88  CustInactive     VALUE 'I'.
+               88  CustPending      VALUE 'P'.
+           02  Filler               PIC X(08).
