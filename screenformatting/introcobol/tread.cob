@@ -4,39 +4,322 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CustomerFile ASSIGN TO 
-           "/pub/pounds/CSC330/translations/KJV.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-       
+           SELECT CustomerFile ASSIGN TO "CUSTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CustomerId
+               FILE STATUS IS WS-CUST-STATUS.
+
+           SELECT PrintFile ASSIGN TO "RPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-STATUS.
+
+           SELECT RestartFile ASSIGN TO "RESTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+
+           SELECT ExceptionFile ASSIGN TO "EXCFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD CustomerFile.
-       01 CustomerDetails.
-          02  CustomerId       PIC X(400).
-      /    02  CustomerName.
-      /        03 Lastname      PIC X(20).
-      /        03 Firstname     PIC X(20).
-      /        03 Middlename    PIC X(20).
+           COPY CUSTMAST.
+
+       FD PrintFile
+           RECORDING MODE IS F.
+       01 PrintRecord                  PIC X(96).
+
+       FD RestartFile.
+       01 RestartRecord.
+           02  RestartCustomerId       PIC X(10).
+           02  RestartRecordCount      PIC 9(09).
+           02  RestartPassedCount      PIC 9(09).
+           02  RestartRejectedCount    PIC 9(09).
+
+       FD ExceptionFile.
+       01 ExceptionRecord.
+           02  ExcCustomerId           PIC X(10).
+           02  ExcReasonCode           PIC X(04).
+           02  ExcReasonText           PIC X(40).
+
        WORKING-STORAGE SECTION.
-       01 END-OF-FILE PIC Z(1).
+       01 END-OF-FILE                  PIC Z(1).
+       01 WS-RESTART-EOF               PIC 9      VALUE 0.
+       01 WS-RECORD-VALID              PIC X      VALUE 'Y'.
+       01 WS-LOWVALUE-COUNT            PIC 9(04)  VALUE 0.
+       01 WS-CUST-STATUS               PIC X(02) VALUE SPACES.
+       01 WS-PRINT-STATUS              PIC X(02) VALUE SPACES.
+       01 WS-RESTART-STATUS            PIC X(02) VALUE SPACES.
+       01 WS-EXC-STATUS                PIC X(02) VALUE SPACES.
+
+       01 WS-RESTART-FOUND             PIC X      VALUE 'N'.
+           88  RESTART-FILE-FOUND                 VALUE 'Y'.
+       01 WS-LAST-CHECKPOINT-ID        PIC X(10)  VALUE SPACES.
+       01 WS-CHECKPOINT-INTERVAL       PIC 9(06)  VALUE 1000.
+       01 WS-MIN-CUSTOMER-ID-LENGTH    PIC 9(02)  VALUE 4.
+
+       01 WS-RECORDS-READ              PIC 9(09) VALUE 0.
+       01 WS-RECORDS-PASSED            PIC 9(09) VALUE 0.
+       01 WS-RECORDS-REJECTED          PIC 9(09) VALUE 0.
+       01 WS-LINES-PER-PAGE            PIC 9(03) VALUE 60.
+       01 WS-LINES-ON-PAGE             PIC 9(03) VALUE 0.
+       01 WS-PAGE-NUMBER               PIC 9(04) VALUE 0.
+
+       01 WS-RUN-DATE.
+           02  WS-RUN-YYYY              PIC 9(04).
+           02  WS-RUN-MM                PIC 9(02).
+           02  WS-RUN-DD                PIC 9(02).
+       01 WS-RUN-DATE-DISPLAY           PIC X(10).
+
+       01 WS-REPORT-HEADER-1.
+           02  FILLER                   PIC X(26) VALUE
+               "DAILY CUSTOMER LISTING".
+           02  FILLER                   PIC X(10) VALUE "RUN DATE:".
+           02  HDR-RUN-DATE             PIC X(10).
+           02  FILLER                   PIC X(08) VALUE "  PAGE:".
+           02  HDR-PAGE-NO              PIC ZZZ9.
+
+       01 WS-REPORT-HEADER-2.
+           02  FILLER                   PIC X(12) VALUE "CUSTOMER ID".
+           02  FILLER                   PIC X(22) VALUE "LAST NAME".
+           02  FILLER                   PIC X(22) VALUE "FIRST NAME".
+           02  FILLER                   PIC X(20) VALUE "MIDDLE NAME".
+
+       01 WS-DETAIL-LINE.
+           02  DTL-CUSTOMER-ID          PIC X(12).
+           02  DTL-LASTNAME             PIC X(22).
+           02  DTL-FIRSTNAME            PIC X(22).
+           02  DTL-MIDDLENAME           PIC X(20).
+
+       01 WS-TOTAL-LINE.
+           02  FILLER                   PIC X(21) VALUE
+               "RECORDS READ......:".
+           02  TOT-RECORDS-READ         PIC ZZZ,ZZZ,ZZ9.
+           02  FILLER                   PIC X(04) VALUE SPACES.
+           02  FILLER                   PIC X(21) VALUE
+               "RECORDS PASSED....:".
+           02  TOT-RECORDS-PASSED       PIC ZZZ,ZZZ,ZZ9.
+           02  FILLER                   PIC X(04) VALUE SPACES.
+           02  FILLER                   PIC X(21) VALUE
+               "RECORDS REJECTED..:".
+           02  TOT-RECORDS-REJECTED     PIC ZZZ,ZZZ,ZZ9.
 
        PROCEDURE DIVISION.
        Begin.
+          PERFORM Initialize-Program
+          PERFORM Check-For-Restart
           OPEN INPUT CustomerFile
-          READ CustomerFile
-             AT END MOVE 1 TO END-OF-FILE
-          END-READ
-          
-          IF END-OF-FILE = 1
-            CLOSE CustomerFile
-          END-IF
-          
-          MOVE 0 TO END-OF-FILE.
-          
+          IF WS-CUST-STATUS NOT = "00"
+             DISPLAY "TREAD: UNABLE TO OPEN CUSTFILE, STATUS="
+                WS-CUST-STATUS
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+          END-IF
+          IF RESTART-FILE-FOUND
+             OPEN EXTEND PrintFile
+          ELSE
+             OPEN OUTPUT PrintFile
+          END-IF
+          IF WS-PRINT-STATUS NOT = "00"
+             DISPLAY "TREAD: UNABLE TO OPEN RPTFILE, STATUS="
+                WS-PRINT-STATUS
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+          END-IF
+          IF RESTART-FILE-FOUND
+             OPEN EXTEND ExceptionFile
+          ELSE
+             OPEN OUTPUT ExceptionFile
+          END-IF
+          IF WS-EXC-STATUS NOT = "00"
+             DISPLAY "TREAD: UNABLE TO OPEN EXCFILE, STATUS="
+                WS-EXC-STATUS
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+          END-IF
+          IF RESTART-FILE-FOUND
+             OPEN EXTEND RestartFile
+          ELSE
+             OPEN OUTPUT RestartFile
+          END-IF
+          IF WS-RESTART-STATUS NOT = "00"
+             DISPLAY "TREAD: UNABLE TO OPEN RESTFILE, STATUS="
+                WS-RESTART-STATUS
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+          END-IF
+          PERFORM Print-Report-Header
+          PERFORM Position-Customer-File
+          PERFORM Read-Customer-Record
+
           PERFORM UNTIL END-OF-FILE = 1
-             DISPLAY CustomerId
-             READ CustomerFile
-                AT END MOVE 1 TO END-OF-FILE
-             END-READ
+             PERFORM Process-Customer-Record
+             PERFORM Checkpoint-If-Needed
+             PERFORM Read-Customer-Record
           END-PERFORM
+
+          PERFORM Print-Control-Totals
+          CLOSE CustomerFile
+          CLOSE PrintFile
+          CLOSE ExceptionFile
+          CLOSE RestartFile
+          OPEN OUTPUT RestartFile
+          IF WS-RESTART-STATUS NOT = "00"
+             DISPLAY "TREAD: UNABLE TO OPEN RESTFILE, STATUS="
+                WS-RESTART-STATUS
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+          END-IF
+          CLOSE RestartFile
        STOP RUN.
+
+       Initialize-Program.
+           MOVE 0 TO END-OF-FILE
+           MOVE 0 TO WS-RECORDS-READ
+           MOVE 0 TO WS-PAGE-NUMBER
+           MOVE 0 TO WS-LINES-ON-PAGE
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE WS-RUN-MM TO WS-RUN-DATE-DISPLAY(1:2)
+           MOVE "/" TO WS-RUN-DATE-DISPLAY(3:1)
+           MOVE WS-RUN-DD TO WS-RUN-DATE-DISPLAY(4:2)
+           MOVE "/" TO WS-RUN-DATE-DISPLAY(6:1)
+           MOVE WS-RUN-YYYY TO WS-RUN-DATE-DISPLAY(7:4).
+
+       Check-For-Restart.
+           OPEN INPUT RestartFile
+           IF WS-RESTART-STATUS = "00"
+              MOVE 0 TO WS-RESTART-EOF
+              PERFORM UNTIL WS-RESTART-EOF = 1
+                 READ RestartFile
+                    AT END MOVE 1 TO WS-RESTART-EOF
+                    NOT AT END
+                       MOVE RestartCustomerId TO WS-LAST-CHECKPOINT-ID
+                       MOVE RestartRecordCount TO WS-RECORDS-READ
+                       MOVE RestartPassedCount TO WS-RECORDS-PASSED
+                       MOVE RestartRejectedCount TO WS-RECORDS-REJECTED
+                 END-READ
+              END-PERFORM
+              CLOSE RestartFile
+              IF WS-LAST-CHECKPOINT-ID NOT = SPACES
+                 SET RESTART-FILE-FOUND TO TRUE
+              END-IF
+           END-IF.
+
+       Position-Customer-File.
+           IF RESTART-FILE-FOUND AND WS-LAST-CHECKPOINT-ID NOT = SPACES
+              MOVE WS-LAST-CHECKPOINT-ID TO CustomerId
+              START CustomerFile KEY IS GREATER THAN CustomerId
+                 INVALID KEY
+                    DISPLAY
+                       "RESTART CHECKPOINT KEY NOT FOUND - "
+                       "STARTING FROM TOP OF FILE"
+              END-START
+           END-IF.
+
+       Read-Customer-Record.
+           READ CustomerFile NEXT RECORD
+              AT END MOVE 1 TO END-OF-FILE
+              NOT AT END ADD 1 TO WS-RECORDS-READ
+           END-READ.
+
+       Process-Customer-Record.
+           PERFORM Validate-Customer-Record
+           IF WS-RECORD-VALID = 'Y'
+              ADD 1 TO WS-RECORDS-PASSED
+              DISPLAY CustomerId
+              PERFORM Print-Detail-Line
+           ELSE
+              ADD 1 TO WS-RECORDS-REJECTED
+              PERFORM Write-Exception-Record
+           END-IF.
+
+       Validate-Customer-Record.
+           MOVE 'Y' TO WS-RECORD-VALID
+           IF CustomerId = SPACES OR CustomerId = LOW-VALUES
+              MOVE 'N' TO WS-RECORD-VALID
+              MOVE "BLNK" TO ExcReasonCode
+              MOVE "CUSTOMER ID IS BLANK OR MISSING" TO ExcReasonText
+           END-IF
+           IF WS-RECORD-VALID = 'Y'
+              IF FUNCTION LENGTH(FUNCTION TRIM(CustomerId))
+                    < WS-MIN-CUSTOMER-ID-LENGTH
+                 MOVE 'N' TO WS-RECORD-VALID
+                 MOVE "SHRT" TO ExcReasonCode
+                 MOVE "CUSTOMER ID FAILS LENGTH CHECK" TO ExcReasonText
+              END-IF
+           END-IF
+           IF WS-RECORD-VALID = 'Y'
+              MOVE 0 TO WS-LOWVALUE-COUNT
+              INSPECT CustomerRecord TALLYING WS-LOWVALUE-COUNT
+                 FOR ALL LOW-VALUES
+              IF WS-LOWVALUE-COUNT > 0
+                 MOVE 'N' TO WS-RECORD-VALID
+                 MOVE "LOWV" TO ExcReasonCode
+                 MOVE "RECORD CONTAINS EMBEDDED LOW-VALUES"
+                    TO ExcReasonText
+              END-IF
+           END-IF.
+
+       Write-Exception-Record.
+           MOVE CustomerId TO ExcCustomerId
+           WRITE ExceptionRecord
+           IF WS-EXC-STATUS NOT = "00"
+              DISPLAY "TREAD: WRITE TO EXCFILE FAILED, STATUS="
+                 WS-EXC-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       Checkpoint-If-Needed.
+           IF FUNCTION MOD(WS-RECORDS-READ, WS-CHECKPOINT-INTERVAL) = 0
+              MOVE CustomerId TO RestartCustomerId
+              MOVE WS-RECORDS-READ TO RestartRecordCount
+              MOVE WS-RECORDS-PASSED TO RestartPassedCount
+              MOVE WS-RECORDS-REJECTED TO RestartRejectedCount
+              WRITE RestartRecord
+              IF WS-RESTART-STATUS NOT = "00"
+                 DISPLAY "TREAD: WRITE TO RESTFILE FAILED, STATUS="
+                    WS-RESTART-STATUS
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+              END-IF
+           END-IF.
+
+       Print-Report-Header.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE WS-RUN-DATE-DISPLAY TO HDR-RUN-DATE
+           MOVE WS-PAGE-NUMBER TO HDR-PAGE-NO
+           IF WS-PAGE-NUMBER = 1 AND NOT RESTART-FILE-FOUND
+              WRITE PrintRecord FROM WS-REPORT-HEADER-1
+           ELSE
+              WRITE PrintRecord FROM WS-REPORT-HEADER-1
+                 AFTER ADVANCING PAGE
+           END-IF
+           WRITE PrintRecord FROM WS-REPORT-HEADER-2
+              AFTER ADVANCING 2 LINES
+           MOVE 2 TO WS-LINES-ON-PAGE.
+
+       Print-Detail-Line.
+           IF WS-LINES-ON-PAGE >= WS-LINES-PER-PAGE
+              PERFORM Print-Report-Header
+           END-IF
+           MOVE CustomerId TO DTL-CUSTOMER-ID
+           MOVE Lastname TO DTL-LASTNAME
+           MOVE Firstname TO DTL-FIRSTNAME
+           MOVE Middlename TO DTL-MIDDLENAME
+           WRITE PrintRecord FROM WS-DETAIL-LINE AFTER ADVANCING 1 LINE
+           IF WS-PRINT-STATUS NOT = "00"
+              DISPLAY "TREAD: WRITE TO RPTFILE FAILED, STATUS="
+                 WS-PRINT-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           ADD 1 TO WS-LINES-ON-PAGE.
+
+       Print-Control-Totals.
+           MOVE WS-RECORDS-READ TO TOT-RECORDS-READ
+           MOVE WS-RECORDS-PASSED TO TOT-RECORDS-PASSED
+           MOVE WS-RECORDS-REJECTED TO TOT-RECORDS-REJECTED
+           WRITE PrintRecord FROM WS-TOTAL-LINE AFTER ADVANCING 2 LINES.
