@@ -0,0 +1,127 @@
+
+       identification division.
+       program-id.
+       recon.
+       author.
+           Everett Z. Reynolds.
+
+      *    Reconciliation step for the customer label batch run.
+      *    Compares the exception file tread writes for rejected
+      *    customer reads against the audit trail myaddress writes
+      *    for every label, and confirms the audit detail counts
+      *    agree with myaddress's own trailer totals.
+
+       environment division.
+       input-output section.
+       file-control.
+           select exception-file assign to "EXCFILE"
+               organization is line sequential
+               file status is ws-exception-status.
+
+           select audit-file assign to "AUDITIN"
+               organization is line sequential
+               file status is ws-audit-status.
+
+       data division.
+       file section.
+       fd exception-file.
+       01 exception-record.
+           02  ExcCustomerId           pic x(10).
+           02  ExcReasonCode           pic x(04).
+           02  ExcReasonText           pic x(40).
+
+       fd audit-file.
+           copy AUDITREC.
+
+       working-storage section.
+       01 ws-exception-status          pic x(02) value spaces.
+       01 ws-audit-status              pic x(02) value spaces.
+       01 ws-exception-eof             pic x value 'N'.
+           88 end-of-exceptions               value 'Y'.
+       01 ws-audit-eof                 pic x value 'N'.
+           88 end-of-audit                     value 'Y'.
+
+       01 ws-exception-count           pic 9(07) value 0.
+       01 ws-audit-success-count       pic 9(07) value 0.
+       01 ws-audit-reject-count        pic 9(07) value 0.
+       01 ws-trailer-labels            pic 9(07) value 0.
+       01 ws-trailer-rejects           pic 9(07) value 0.
+       01 ws-return-code               pic 9(04) value 0.
+
+       procedure division.
+       C000-reconcile-label-run.
+           perform C100-read-exception-file
+           perform C200-read-audit-file
+           perform C900-print-reconciliation-summary
+           move ws-return-code to return-code
+           stop run.
+
+       C100-read-exception-file.
+           open input exception-file
+           if ws-exception-status not = "00"
+              display
+                 "RECON: UNABLE TO OPEN EXCFILE, STATUS="
+                 ws-exception-status
+              move 16 to ws-return-code
+           else
+              perform until end-of-exceptions
+                 read exception-file
+                    at end set end-of-exceptions to true
+                    not at end add 1 to ws-exception-count
+                 end-read
+              end-perform
+              close exception-file
+           end-if.
+
+       C200-read-audit-file.
+           open input audit-file
+           if ws-audit-status not = "00"
+              display
+                 "RECON: UNABLE TO OPEN AUDITIN, STATUS="
+                 ws-audit-status
+              move 16 to ws-return-code
+           else
+              perform until end-of-audit
+                 read audit-file
+                    at end set end-of-audit to true
+                    not at end perform C250-tally-audit-record
+                 end-read
+              end-perform
+              close audit-file
+           end-if.
+
+       C250-tally-audit-record.
+           evaluate true
+              when AuditDetailRec
+                 if AuditSuccess
+                    add 1 to ws-audit-success-count
+                 else
+                    add 1 to ws-audit-reject-count
+                 end-if
+              when AuditTrailerRec
+                 move AuditTotalLabels to ws-trailer-labels
+                 move AuditTotalReject to ws-trailer-rejects
+           end-evaluate.
+
+       C900-print-reconciliation-summary.
+           display
+              "RECON: TREAD EXCEPTIONS (REJECTED AT READ)..: "
+              ws-exception-count
+           display
+              "RECON: LABELS WRITTEN (AUDIT SUCCESS).......: "
+              ws-audit-success-count
+           display
+              "RECON: LABELS REJECTED (AUDIT REJECT).......: "
+              ws-audit-reject-count
+           display
+              "RECON: AUDIT TRAILER LABELS TOTAL...........: "
+              ws-trailer-labels
+           display
+              "RECON: AUDIT TRAILER REJECTS TOTAL..........: "
+              ws-trailer-rejects
+           if ws-audit-success-count not = ws-trailer-labels
+                 or ws-audit-reject-count not = ws-trailer-rejects
+              display
+                 "RECON: *** AUDIT DETAILS DO NOT MATCH TRAILER ***"
+              move 8 to ws-return-code
+           end-if.
