@@ -0,0 +1,97 @@
+
+       identification division.
+       program-id.
+       custlbl.
+       author.
+           Everett Z. Reynolds.
+
+      *    Customer-to-label extract. Reads the customer master
+      *    (the indexed CustomerFile tread.cob maintains) and writes
+      *    one recipient transaction record per active customer, in
+      *    the same RecipientRecord layout myaddress reads - so the
+      *    daily label run can be driven off the real customer master
+      *    instead of a hand-built transaction file.
+
+       environment division.
+       input-output section.
+       file-control.
+           select customer-file assign to "CUSTFILE"
+               organization is indexed
+               access mode is sequential
+               record key is CustomerId
+               file status is ws-customer-status.
+
+           select recipient-file assign to "RECPFILE"
+               organization is line sequential
+               file status is ws-recipient-status.
+
+       data division.
+       file section.
+       fd customer-file.
+           copy CUSTMAST.
+
+       fd recipient-file.
+           copy LABELREC.
+
+       working-storage section.
+       01 ws-eof                       pic x value 'N'.
+           88 end-of-customers                value 'Y'.
+       01 ws-customer-status           pic x(02) value spaces.
+       01 ws-recipient-status          pic x(02) value spaces.
+
+       procedure division.
+       B000-build-recipient-file.
+           open input customer-file
+           if ws-customer-status not = "00"
+              display
+                 "CUSTLBL: UNABLE TO OPEN CUSTFILE, STATUS="
+                 ws-customer-status
+              move 16 to return-code
+              stop run
+           end-if
+           open output recipient-file
+           if ws-recipient-status not = "00"
+              display
+                 "CUSTLBL: UNABLE TO OPEN RECPFILE, STATUS="
+                 ws-recipient-status
+              move 16 to return-code
+              stop run
+           end-if
+
+           perform B100-read-customer-record
+           perform until end-of-customers
+              if CustActive
+                 perform B200-move-customer-to-recipient
+                 write RecipientRecord
+                 if ws-recipient-status not = "00"
+                    display
+                       "CUSTLBL: WRITE TO RECPFILE FAILED, STATUS="
+                       ws-recipient-status
+                    move 16 to return-code
+                    stop run
+                 end-if
+              end-if
+              perform B100-read-customer-record
+           end-perform
+
+           close customer-file
+           close recipient-file
+           stop run.
+
+       B100-read-customer-record.
+           read customer-file next record
+              at end set end-of-customers to true
+           end-read.
+
+       B200-move-customer-to-recipient.
+           move CustomerId to RecipCustomerId
+           move Lastname to RecipLastname
+           move Firstname to RecipFirstname
+           move Middlename to RecipMiddlename
+           move AddrLine1 to RecipAddrLine1
+           move AddrLine2 to RecipAddrLine2
+           move AddrCity to RecipCity
+           move AddrState to RecipState
+           move AddrPostalCode to RecipPostalCode
+           move AddrCountry to RecipCountry
+           move AddrCountryCode to RecipCountryCode.
