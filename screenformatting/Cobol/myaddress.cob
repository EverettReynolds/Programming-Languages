@@ -1,4 +1,4 @@
-       
+
        identification division.
        program-id.
        myaddress.
@@ -10,31 +10,410 @@
        environment division.
        input-output section.
        file-control.
-           select line-out-file assign to s-output.
+           select recipient-file assign to "RECPFILE"
+               organization is line sequential
+               file status is ws-recipient-status.
+
+           select line-out-file assign to "LBLOUT"
+               file status is ws-lineout-status.
+
+           select audit-file assign to "AUDITOUT"
+               organization is line sequential
+               file status is ws-audit-status.
 
        data division.
        file section.
+       fd recipient-file.
+           copy LABELREC.
+
        fd line-out-file
            label records are omitted.
        01 line-record picture x(26).
 
+       fd audit-file.
+           copy AUDITREC.
+
+       working-storage section.
+       01 ws-eof                       pic x value 'N'.
+           88 end-of-recipients               value 'Y'.
+       01 ws-recipient-status          pic x(02) value spaces.
+       01 ws-lineout-status            pic x(02) value spaces.
+       01 ws-audit-status              pic x(02) value spaces.
+       01 ws-city-state-line           pic x(26).
+       01 ws-recipient-name            pic x(26).
+       01 ws-name-needed-length        pic 9(03) value 0.
+       01 ws-city-state-needed-length  pic 9(03) value 0.
+
+       01 ws-job-id                    pic x(08) value "MYADDR".
+       01 ws-run-date                  pic 9(08) value 0.
+       01 ws-run-time                  pic 9(08) value 0.
+       01 ws-run-datetime              pic x(16) value spaces.
+       01 ws-total-labels              pic 9(07) value 0.
+       01 ws-total-rejects             pic 9(07) value 0.
+
+       01 ws-record-valid              pic x value 'Y'.
+           88 recipient-valid                 value 'Y'.
+       01 ws-is-domestic               pic x value 'Y'.
+           88 recipient-is-domestic           value 'Y'.
+       01 ws-validation-reason         pic x(30) value spaces.
+       01 ws-state-sub                 pic 9(02) value 0.
+       01 ws-state-found               pic x value 'N'.
+
+      *    combined table of valid 2-character US state/territory
+      *    codes and Canadian province codes, searched whenever a
+      *    recipient carries a state/province code to validate.
+       01 ws-valid-state-codes.
+           05 filler pic x(02) value 'AL'.
+           05 filler pic x(02) value 'AK'.
+           05 filler pic x(02) value 'AZ'.
+           05 filler pic x(02) value 'AR'.
+           05 filler pic x(02) value 'CA'.
+           05 filler pic x(02) value 'CO'.
+           05 filler pic x(02) value 'CT'.
+           05 filler pic x(02) value 'DE'.
+           05 filler pic x(02) value 'DC'.
+           05 filler pic x(02) value 'FL'.
+           05 filler pic x(02) value 'GA'.
+           05 filler pic x(02) value 'HI'.
+           05 filler pic x(02) value 'ID'.
+           05 filler pic x(02) value 'IL'.
+           05 filler pic x(02) value 'IN'.
+           05 filler pic x(02) value 'IA'.
+           05 filler pic x(02) value 'KS'.
+           05 filler pic x(02) value 'KY'.
+           05 filler pic x(02) value 'LA'.
+           05 filler pic x(02) value 'ME'.
+           05 filler pic x(02) value 'MD'.
+           05 filler pic x(02) value 'MA'.
+           05 filler pic x(02) value 'MI'.
+           05 filler pic x(02) value 'MN'.
+           05 filler pic x(02) value 'MS'.
+           05 filler pic x(02) value 'MO'.
+           05 filler pic x(02) value 'MT'.
+           05 filler pic x(02) value 'NE'.
+           05 filler pic x(02) value 'NV'.
+           05 filler pic x(02) value 'NH'.
+           05 filler pic x(02) value 'NJ'.
+           05 filler pic x(02) value 'NM'.
+           05 filler pic x(02) value 'NY'.
+           05 filler pic x(02) value 'NC'.
+           05 filler pic x(02) value 'ND'.
+           05 filler pic x(02) value 'OH'.
+           05 filler pic x(02) value 'OK'.
+           05 filler pic x(02) value 'OR'.
+           05 filler pic x(02) value 'PA'.
+           05 filler pic x(02) value 'RI'.
+           05 filler pic x(02) value 'SC'.
+           05 filler pic x(02) value 'SD'.
+           05 filler pic x(02) value 'TN'.
+           05 filler pic x(02) value 'TX'.
+           05 filler pic x(02) value 'UT'.
+           05 filler pic x(02) value 'VT'.
+           05 filler pic x(02) value 'VA'.
+           05 filler pic x(02) value 'WA'.
+           05 filler pic x(02) value 'WV'.
+           05 filler pic x(02) value 'WI'.
+           05 filler pic x(02) value 'WY'.
+           05 filler pic x(02) value 'PR'.
+           05 filler pic x(02) value 'AB'.
+           05 filler pic x(02) value 'BC'.
+           05 filler pic x(02) value 'MB'.
+           05 filler pic x(02) value 'NB'.
+           05 filler pic x(02) value 'NL'.
+           05 filler pic x(02) value 'NS'.
+           05 filler pic x(02) value 'NT'.
+           05 filler pic x(02) value 'NU'.
+           05 filler pic x(02) value 'ON'.
+           05 filler pic x(02) value 'PE'.
+           05 filler pic x(02) value 'QC'.
+           05 filler pic x(02) value 'SK'.
+           05 filler pic x(02) value 'YT'.
+       01 ws-valid-state-table redefines ws-valid-state-codes.
+           05 ws-valid-state occurs 65 times pic x(02).
+
        procedure division.
        A000-write-name-and-address.
-           open output line-out-file.
-           move 'Everett Z. Reynolds' to line-record.
-           write line-record before 1.
-           display line-record.
-           move '222 Morning Mist Lane' to line-record.
-           write line-record before 1.
-           display line-record.
-           move 'Woodstock, GA' to line-record.
-           write line-record before 1.
-           display line-record.
-           move 'USA' to line-record.
-           write line-record before 1.
-           close line-out-file.
-           display line-record.
+           perform A050-initialize
+           open input recipient-file
+           if ws-recipient-status not = "00"
+              display
+                 "MYADDR: UNABLE TO OPEN RECPFILE, STATUS="
+                 ws-recipient-status
+              move 16 to return-code
+              stop run
+           end-if
+           open output line-out-file
+           if ws-lineout-status not = "00"
+              display
+                 "MYADDR: UNABLE TO OPEN LBLOUT, STATUS="
+                 ws-lineout-status
+              move 16 to return-code
+              stop run
+           end-if
+           open output audit-file
+           if ws-audit-status not = "00"
+              display
+                 "MYADDR: UNABLE TO OPEN AUDITOUT, STATUS="
+                 ws-audit-status
+              move 16 to return-code
+              stop run
+           end-if
+
+           perform A100-read-recipient-record
+           perform until end-of-recipients
+              perform A150-validate-recipient
+              if recipient-valid
+                 perform A200-write-one-label
+                 add 1 to ws-total-labels
+                 perform A250-write-audit-detail
+              else
+                 display
+                    "REJECTED " RecipCustomerId " - "
+                    ws-validation-reason
+                 add 1 to ws-total-rejects
+                 perform A250-write-audit-detail
+              end-if
+              perform A100-read-recipient-record
+           end-perform
+
+           perform A900-write-audit-trailer
+
+           close recipient-file
+           close line-out-file
+           close audit-file
            stop run.
 
+       A050-initialize.
+           accept ws-run-date from date yyyymmdd
+           accept ws-run-time from time
+           move ws-run-date to ws-run-datetime(1:8)
+           move ws-run-time to ws-run-datetime(9:8).
+
+       A100-read-recipient-record.
+           read recipient-file
+              at end set end-of-recipients to true
+           end-read.
+
+       A150-validate-recipient.
+           move 'Y' to ws-record-valid
+           move spaces to ws-validation-reason
+
+           move spaces to ws-recipient-name
+           if RecipMiddlename = spaces
+              string
+                 function trim(RecipFirstname) delimited by size
+                 " " delimited by size
+                 function trim(RecipLastname) delimited by size
+                 into ws-recipient-name
+              end-string
+           else
+              string
+                 function trim(RecipFirstname) delimited by size
+                 " " delimited by size
+                 function trim(RecipMiddlename) delimited by size
+                 " " delimited by size
+                 function trim(RecipLastname) delimited by size
+                 into ws-recipient-name
+              end-string
+           end-if
+
+           move spaces to ws-city-state-line
+           string
+              function trim(RecipCity) delimited by size
+              ", " delimited by size
+              RecipState delimited by size
+              "  " delimited by size
+              function trim(RecipPostalCode) delimited by size
+              into ws-city-state-line
+           end-string
+
+           if RecipCountryCode = spaces or RecipCountryCode = 'US'
+              move 'Y' to ws-is-domestic
+           else
+              move 'N' to ws-is-domestic
+           end-if
+
+           if RecipLastname = spaces and RecipFirstname = spaces
+              move 'N' to ws-record-valid
+              move "RECIPIENT NAME IS BLANK" to ws-validation-reason
+           end-if
+
+           if recipient-valid
+              if recipient-is-domestic and RecipState = spaces
+                 move 'N' to ws-record-valid
+                 move "STATE IS BLANK ON DOMESTIC LABEL"
+                    to ws-validation-reason
+              end-if
+           end-if
+
+           if recipient-valid and RecipState not = spaces
+                 and (recipient-is-domestic or RecipCountryCode = 'CA')
+              perform A160-validate-state-code
+           end-if
+
+           if recipient-valid
+              perform A170-validate-postal-code
+           end-if
+
+           if recipient-valid
+              perform A180-validate-line-lengths
+           end-if.
+
+       A180-validate-line-lengths.
+           if RecipMiddlename = spaces
+              compute ws-name-needed-length =
+                 function length(function trim(RecipFirstname))
+                 + 1
+                 + function length(function trim(RecipLastname))
+           else
+              compute ws-name-needed-length =
+                 function length(function trim(RecipFirstname))
+                 + 1
+                 + function length(function trim(RecipMiddlename))
+                 + 1
+                 + function length(function trim(RecipLastname))
+           end-if
+
+           if ws-name-needed-length > 26
+              move 'N' to ws-record-valid
+              move "RECIPIENT NAME TOO LONG FOR LABEL LINE"
+                 to ws-validation-reason
+           end-if
+
+           if recipient-valid
+              compute ws-city-state-needed-length =
+                 function length(function trim(RecipCity))
+                 + 2
+                 + 2
+                 + 2
+                 + function length(function trim(RecipPostalCode))
+              if ws-city-state-needed-length > 26
+                 move 'N' to ws-record-valid
+                 move "CITY/STATE/ZIP LINE TOO LONG FOR LABEL"
+                    to ws-validation-reason
+              end-if
+           end-if.
+
+       A160-validate-state-code.
+           move 'N' to ws-state-found
+           perform varying ws-state-sub from 1 by 1
+                 until ws-state-sub > 65 or ws-state-found = 'Y'
+              if RecipState = ws-valid-state(ws-state-sub)
+                 move 'Y' to ws-state-found
+              end-if
+           end-perform
+           if ws-state-found = 'N'
+              move 'N' to ws-record-valid
+              move "STATE/PROVINCE CODE NOT RECOGNIZED"
+                 to ws-validation-reason
+           end-if.
+
+       A170-validate-postal-code.
+           evaluate true
+              when recipient-is-domestic
+                 if RecipPostalCode(1:5) is numeric
+                       and RecipPostalCode(6:5) = spaces
+                    continue
+                 else
+                    if RecipPostalCode(1:5) is numeric
+                          and RecipPostalCode(6:1) = '-'
+                          and RecipPostalCode(7:4) is numeric
+                       continue
+                    else
+                       move 'N' to ws-record-valid
+                       move "US ZIP CODE FAILS 5 OR 5-4 FORMAT"
+                          to ws-validation-reason
+                    end-if
+                 end-if
+              when RecipCountryCode = 'CA'
+                 if RecipPostalCode(1:1) is alphabetic
+                       and RecipPostalCode(2:1) is numeric
+                       and RecipPostalCode(3:1) is alphabetic
+                       and RecipPostalCode(4:1) = space
+                       and RecipPostalCode(5:1) is numeric
+                       and RecipPostalCode(6:1) is alphabetic
+                       and RecipPostalCode(7:1) is numeric
+                    continue
+                 else
+                    move 'N' to ws-record-valid
+                    move "CANADIAN POSTAL CODE FAILS A1A 1A1 FORMAT"
+                       to ws-validation-reason
+                 end-if
+              when other
+                 continue
+           end-evaluate.
+
+       A200-write-one-label.
+           move ws-recipient-name to line-record
+           write line-record before 1
+           perform A210-check-lineout-status
+           display line-record
+
+           move RecipAddrLine1 to line-record
+           write line-record before 1
+           perform A210-check-lineout-status
+           display line-record
+
+           if RecipAddrLine2 not = spaces
+              move RecipAddrLine2 to line-record
+              write line-record before 1
+              perform A210-check-lineout-status
+              display line-record
+           end-if
+
+           move ws-city-state-line to line-record
+           write line-record before 1
+           perform A210-check-lineout-status
+           display line-record
+
+           if not recipient-is-domestic
+              move RecipCountry to line-record
+              write line-record before 1
+              perform A210-check-lineout-status
+              display line-record
+           end-if.
+
+       A210-check-lineout-status.
+           if ws-lineout-status not = "00"
+              display
+                 "MYADDR: WRITE TO LBLOUT FAILED, STATUS="
+                 ws-lineout-status
+              move 16 to return-code
+              stop run
+           end-if.
 
+       A250-write-audit-detail.
+           set AuditDetailRec to true
+           move ws-job-id to AuditJobId
+           move ws-run-datetime to AuditRunDateTime
+           move RecipCustomerId to AuditCustomerId
+           move ws-recipient-name to AuditRecipName
+           if recipient-valid
+              set AuditSuccess to true
+              move spaces to AuditReasonText
+           else
+              set AuditReject to true
+              move ws-validation-reason to AuditReasonText
+           end-if
+           write AuditRecord
+           if ws-audit-status not = "00"
+              display
+                 "MYADDR: WRITE TO AUDITOUT FAILED, STATUS="
+                 ws-audit-status
+              move 16 to return-code
+              stop run
+           end-if.
 
+       A900-write-audit-trailer.
+           set AuditTrailerRec to true
+           move spaces to AuditTrailerData
+           move ws-total-labels to AuditTotalLabels
+           move ws-total-rejects to AuditTotalReject
+           write AuditRecord
+           if ws-audit-status not = "00"
+              display
+                 "MYADDR: WRITE TO AUDITOUT FAILED, STATUS="
+                 ws-audit-status
+              move 16 to return-code
+              stop run
+           end-if.
